@@ -11,7 +11,7 @@ OBJECT-COMPUTER.             DECSYSTEM-10.
 * LINES 13 AND 15 MAYBE NEEDED FOR ASCII  MACHINES
 *           PROGRAM COLLATING SEQUENCE IS EBCDIC.
 SPECIAL-NAMES.
-    ALPHABET EBCDIC IS EBCDIC.
+    ALPHABET EBCDIC-ALPH IS EBCDIC.
     C01 IS NEXT-PAGE.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
@@ -23,6 +23,20 @@ FILE-CONTROL.
     SELECT TRANS-FILE    ASSIGN TO TRANSFL.
     SELECT  OLDTP70-FILE ASSIGN TO OLD216.
     SELECT OUTTP70-FILE  ASSIGN TO NEW216.
+    SELECT CHECKPOINT-FILE ASSIGN TO CKPTFL.
+    SELECT CAP-AUDIT-FILE ASSIGN TO CAPAUD.
+    SELECT ZY-EXCP-FILE ASSIGN TO ZYEXCP.
+    SELECT PRICE-MOVE-FILE ASSIGN TO PMVEXCP.
+    SELECT CSV-EXTRACT-FILE ASSIGN TO NEWCSV.
+I-O-CONTROL.
+*
+***********************************************************
+* CHECKPOINT/RESTART - DROP A CHECKPOINT EVERY 100 OUTPUT
+* BLOCKS (500 216-RECORDS) SO AN ABORTED RUN CAN BE RESTARTED
+* FROM THE LAST CHECKPOINT INSTEAD OF FROM THE FIRST RECORD
+* OF OLDTP70-FILE, UPDATE-FILE AND TRANS-FILE.
+*
+    RERUN ON CHECKPOINT-FILE EVERY 500 RECORDS OF OUTTP70-FILE.
 DATA DIVISION.
 FILE SECTION.
 FD  OLDTP70-FILE
@@ -121,6 +135,25 @@ FD  OUTTP70-FILE
     BLOCK CONTAINS 5 RECORDS
     LABEL RECORDS ARE STANDARD.
 01  OUTP216-REC     PIC X(216).
+FD  CHECKPOINT-FILE
+    LABEL RECORDS ARE STANDARD.
+01  CHKPT-REC       PIC X(216).
+FD  CAP-AUDIT-FILE
+    RECORD CONTAINS 63 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  CAP-AUDIT-REC       PIC X(63).
+FD  ZY-EXCP-FILE
+    RECORD CONTAINS 49 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  ZY-EXCP-REC     PIC X(49).
+FD  PRICE-MOVE-FILE
+    RECORD CONTAINS 46 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  PMV-EXCP-REC        PIC X(46).
+FD  CSV-EXTRACT-FILE
+    RECORD CONTAINS 135 CHARACTERS
+    LABEL RECORDS ARE STANDARD.
+01  CSV-EXTRACT-REC     PIC X(135).
 FD  UPDATE-FILE
     RECORD CONTAINS 40 CHARACTERS
     BLOCK CONTAINS 2 RECORDS
@@ -231,7 +264,8 @@ FD  TRANS-FILE
     05  T-SCALE-FLAG          PIC X(1).
     05  T-LABEL               PIC X(4).
     05  T-EXT-ISTYP-FLAG          PIC X(1).
-    05  FILLER            PIC X(23).
+    05  T-EXT-KEEP-TYPES          PIC X(19).
+    05  FILLER            PIC X(4).
     05  T-LABEL-DT            PIC 9(6).
 01  T-PRICE-REC.
     05  T-X-QSIP.
@@ -481,6 +515,9 @@ WORKING-STORAGE SECTION.
     88  NOT-TRADED        VALUE  'T'.
     05  ADD-A-REC       PIC X VALUE 'F'.
     88  NEW-REC       VALUE 'T'.
+    05  NEW-REC-SRC     PIC X VALUE SPACE.
+    88  NEW-REC-FROM-UPD      VALUE 'U'.
+    88  NEW-REC-FROM-TRANS      VALUE 'T'.
     05  BAD-NEWS        PIC 9 VALUE 0.
     88  FATAL-ERROR       VALUE 1.
     05  CAP-7       PIC X VALUE 'F'.
@@ -489,6 +526,8 @@ WORKING-STORAGE SECTION.
     88  PRICE-PER-SHARE VALUE 'T'.
     05  ISS-TYPE-FLAG   PIC X VALUE 'F'.
     88  NON-EXTENDED VALUE 'T'.
+    05  ISS-TYPE-KEEP-FOUND PIC X VALUE 'F'.
+    88  ISS-TYPE-KEEP-HIT     VALUE 'T'.
     05  C5-STAT-CHANGE      PIC X VALUE 'F'.
     88  C5-CHANGE       VALUE 'T'.
     05  ENDFILES.
@@ -502,6 +541,13 @@ WORKING-STORAGE SECTION.
     10  W-ENDALL    PIC XXX.
         88  ENDALL        VALUE 'TTT'.
 *
+* ISSUE TYPES THIS FEED'S LABEL RECORD SAYS TO KEEP IN EXTENDED FORM
+* EVEN WHEN NON-EXTENDED IS ON, SET FROM T-EXT-KEEP-TYPES.  EACH
+* CHARACTER POSITION HOLDS ONE ISSUE TYPE LETTER, SPACE IF UNUSED.
+01  ISS-TYPE-KEEP-LIST      PIC X(19) VALUE SPACES.
+01  ISS-TYPE-KEEP-TABLE REDEFINES ISS-TYPE-KEEP-LIST.
+    05  ISS-TYPE-KEEP-CHAR OCCURS 19 PIC X.
+*
 *
 01  CNTRS.
     05  W-OLDTP-CNT     PIC 9(6) VALUE 0 COMP.
@@ -510,7 +556,7 @@ WORKING-STORAGE SECTION.
     05  W-UPD-CNT       PIC 9(6) VALUE 0 COMP.
     05  CR-CNT      PIC 9(6) VALUE 0 COMP.
     05  NO-DESCRIP-CNT      PIC 9(6)  VALUE 0 COMP.
-    05  SC-CNT      PIC 9(6) VA COMP.
+    05  SC-CNT      PIC 9(6) VALUE 0 COMP.
     05  NSC-CNT         PIC 9(6) VALUE 0 COMP.
     05  SCNG-CNT        PIC 9(6) VALUE 0 COMP.
     05  CONT-CNT        PIC 9(6) VALUE 0 COMP.
@@ -527,8 +573,10 @@ WORKING-STORAGE SECTION.
     05  FT-BLK      PIC 9(6)  VALUE 0 COMP.
     05  P-CNT       PIC 9(6) VALUE 0 COMP.
     05  BADPR-CNT       PIC 9(6) VALUE 0 COMP.
+    05  PROB-CNT        PIC 9(6) VALUE 0 COMP.
     05  I           PIC 9(4)      COMP.
     05  J           PIC 9(4)      COMP.
+    05  K           PIC 9(4)      COMP.
     05  P           PIC 9    VALUE 1  COMP.
     05  M           PIC 9(2)      COMP.
 *
@@ -674,6 +722,141 @@ WORKING-STORAGE SECTION.
     05  O-ERR-QSIP      PIC X(10).
     05  FILLER         PIC X(103) VALUE SPACES.
 *
+01  PURGE-LINE.
+    05  FILLER      PIC X VALUE ' '.
+    05  FILLER      PIC X(7) VALUE 'PURGED '.
+    05  PRG-QSIP        PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  PRG-TIC     PIC X(6).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  PRG-DESCRIP     PIC X(28).
+    05  FILLER      PIC X(4) VALUE SPACES.
+*
+01  RECON-LINE.
+    05  FILLER      PIC X VALUE ' '.
+    05  FILLER      PIC X(7) VALUE 'NEW REC'.
+    05  RCN-QSIP        PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  RCN-SOURCE      PIC X(5).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  RCN-DESCRIP-STAT    PIC X(10).
+    05  FILLER      PIC X(15) VALUE SPACES.
+*
+* NUMERIC-EDITED WORK AREAS - A MOVE OF A V-SCALED NUMERIC FIELD
+* STRAIGHT INTO AN ALPHANUMERIC REPORT COLUMN DROPS THE DECIMAL POINT,
+* SO EACH V-SCALED FIELD THAT FEEDS AN AUDIT/REPORT/EXTRACT COLUMN IS
+* EDITED THROUGH ONE OF THESE FIRST, MATCHING ITS SOURCE FIELD'S SCALE.
+01  RPT-NUM-ED-AREAS.
+    05  RPT-ED-IAD          PIC 9.999.
+    05  RPT-ED-EPS          PIC Z9.999.
+    05  RPT-ED-ADJ-FACT         PIC Z9.9999.
+    05  RPT-ED-INT-PMT          PIC ZZ9.999.
+    05  RPT-ED-UND-STK-PRICE        PIC ZZZ9.999.
+    05  RPT-ED-OP-IAD           PIC Z9.999.
+    05  RPT-ED-FUT-CASH-PRICE       PIC ZZZZ9.999.
+    05  RPT-ED-PRC          PIC ZZZ9.999.
+    05  RPT-ED-PRC4         PIC ZZ9.9999.
+    05  RPT-ED-PMV-PCT          PIC ZZ9.99.
+*
+01  CSV-TYPE-FLD-INFO.
+    05  CSV-FLD-1-NAME      PIC X(10) VALUE SPACES.
+    05  CSV-FLD-1-VAL       PIC X(10) VALUE SPACES.
+    05  CSV-FLD-2-NAME      PIC X(10) VALUE SPACES.
+    05  CSV-FLD-2-VAL       PIC X(10) VALUE SPACES.
+01  CSV-EXTRACT-LINE.
+    05  CSV-QSIP        PIC X(10).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-TIC     PIC X(6).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-ISS-TYPE        PIC X.
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-ISS-ST      PIC X.
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-DESCRIP     PIC X(28).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-PRICE-DT        PIC 9(4).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-CLOSE       PIC X(8).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-HIGH        PIC X(8).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-LOW     PIC X(8).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-ADJ-PREV-CLOSE  PIC X(8).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-OUT-FLD-1-NAME  PIC X(10).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-OUT-FLD-1-VAL   PIC X(10).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-OUT-FLD-2-NAME  PIC X(10).
+    05  FILLER      PIC X VALUE ','.
+    05  CSV-OUT-FLD-2-VAL   PIC X(10).
+*
+01  CAP-AUDIT-INFO.
+    05  CA-FIELD        PIC X(13) VALUE SPACES.
+    05  CA-OLD-VAL      PIC X(15) VALUE SPACES.
+    05  CA-NEW-VAL      PIC X(15) VALUE SPACES.
+01  CAP-AUDIT-LINE.
+    05  FILLER      PIC X VALUE SPACES.
+    05  CA-QSIP     PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  CA-SECT-NUM     PIC 9.
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  CA-OUT-FIELD    PIC X(13).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  CA-OUT-OLD      PIC X(15).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  CA-OUT-NEW      PIC X(15).
+*
+01  ZY-EXCP-INFO.
+    05  ZY-REASON       PIC X(30) VALUE SPACES.
+01  ZY-EXCP-LINE.
+    05  FILLER      PIC X VALUE SPACES.
+    05  ZY-QSIP     PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  ZY-TRD-TYPE     PIC X.
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  ZY-X-CD     PIC X.
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  ZY-OUT-REASON   PIC X(30).
+*
+01  PMV-INFO.
+    05  PMV-FIELD       PIC X(5) VALUE SPACES.
+    05  PMV-NEW-PRICE       PIC 9(4)V9(3) VALUE 0.
+    05  PMV-DIFF        PIC 9(4)V9(3) VALUE 0.
+    05  PMV-PCT     PIC 9(3)V99 VALUE 0.
+* CONFIGURABLE THRESHOLD - RAISE OR LOWER TO CHANGE HOW BIG A
+* DAY-OVER-DAY PRICE MOVE MUST BE BEFORE IT IS FLAGGED AS AN
+* EXCEPTION
+    05  PMV-PCT-THRESH      PIC 9(3) VALUE 025.
+01  PMV-EXCP-LINE.
+    05  FILLER      PIC X VALUE SPACES.
+    05  PMV-QSIP        PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  PMV-OUT-FIELD       PIC X(5).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  PMV-OUT-OLD     PIC X(8).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  PMV-OUT-NEW     PIC X(8).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  PMV-OUT-PCT     PIC X(6).
+*
+01  REV-DTL-INFO.
+    05  REV-DTL-FIELD       PIC X(10) VALUE SPACES.
+    05  REV-DTL-OLD     PIC X(10) VALUE SPACES.
+    05  REV-DTL-NEW     PIC X(10) VALUE SPACES.
+01  REV-DTL-LINE.
+    05  FILLER      PIC X VALUE ' '.
+    05  FILLER      PIC X(7) VALUE 'BOND RV'.
+    05  RDL-QSIP        PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  RDL-FIELD       PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  RDL-OLD     PIC X(10).
+    05  FILLER      PIC X(2) VALUE SPACES.
+    05  RDL-NEW     PIC X(10).
+    05  FILLER      PIC X(6) VALUE SPACES.
+*
 01  ID-1.
     05  FILLER      PIC X(57) JUST RIGHT VALUE
     'INTERACTIVE DATA CORPORATION'.
@@ -1004,9 +1187,13 @@ PRINT-ID-PARA.
 *
 OPEN-FILES SECTION.
 OPEN-FILES-PARA.
-    OPEN INPUT OLDTP70-FILE WITH NO REWIND,
-       TRANS-FILE.
+    OPEN INPUT OLDTP70-FILE WITH NO REWIND.
+    OPEN INPUT TRANS-FILE.
     OPEN OUTPUT OUTTP70-FILE, UPDATE-FILE.
+    OPEN OUTPUT CAP-AUDIT-FILE.
+    OPEN OUTPUT ZY-EXCP-FILE.
+    OPEN OUTPUT PRICE-MOVE-FILE.
+    OPEN OUTPUT CSV-EXTRACT-FILE.
     MOVE +3 TO M   PERFORM WRITE-MESS.
 OF-EXIT.           EXIT.
 *
@@ -1039,6 +1226,7 @@ RL-READ.
    MOVE 'T' TO OPT-SCALE-FLAG.
     IF T-EXT-ISTYP-FLAG = 'N'
    MOVE 'T' TO ISS-TYPE-FLAG.
+    MOVE T-EXT-KEEP-TYPES TO ISS-TYPE-KEEP-LIST.
     MOVE +23 TO M.
     PERFORM WRITE-MESS.
     MOVE TRANS-REC TO HDR.
@@ -1156,6 +1344,7 @@ CLOSE-FILES-PARA.
     MOVE +11 TO M.
     PERFORM WRITE-MESS.
     CLOSE OLDTP70-FILE, UPDATE-FILE, TRANS-FILE, OUTTP70-FILE,
+      CAP-AUDIT-FILE, ZY-EXCP-FILE, PRICE-MOVE-FILE, CSV-EXTRACT-FILE,
       PRINT-FILE.
 CF-EXIT.           EXIT.
 *
@@ -1219,9 +1408,26 @@ SKIP-C.
     PERFORM OLDTP-READ.
     IF I-ISS-ST = 'C'
    ADD +1 TO P-CNT
+   PERFORM PURGE-DTL
    GO TO SKIP-C.
 ORTN-EXIT.           EXIT.
 *
+*********************************************************
+*
+PURGE-DTL SECTION.
+PURGE-DTL-PARA.
+* DETAIL LINE FOR A PURGED (I-ISS-ST = 'C') OLDTP70 RECORD SO
+* CUSTOMER SERVICE CAN SEE WHY A CUSIP DROPPED OUT OF THE FILE
+    MOVE SPACES TO PRINT-REC.
+    MOVE I-X-QSIP TO PRG-QSIP.
+    MOVE I-X-TIC TO PRG-TIC.
+    MOVE I-ISSUER-DESCRIP TO PRG-DESCRIP.
+    MOVE PURGE-LINE TO PRINT-MESS.
+    WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+PGD-EXIT.           EXIT.
+*
+*********************************************************
+*
 OLDTP-READ SECTION.
 OLDTP-READ-PARA.
 * READ IN THE OLD 216 RECORD
@@ -1259,6 +1465,7 @@ UPD-RTN-PARA.
 * THIS CUSIP WAS NOT ON THE INPUT 216 FILE, SO MAKE A
 * SKELETON RECORD
    MOVE U-X-QSIP TO O-X-QSIP
+   MOVE 'U' TO NEW-REC-SRC
    PERFORM NEW-RECRD
    IF U-ISS-ST EQUAL TO '1' OR '3' OR '4' OR 'K' OR 'N'
       ADD +1 TO SC-CNT
@@ -1354,10 +1561,13 @@ WRITE-OUTPUT-PARA.
    ADD +1 TO W-OUTP-CNT.
 
     IF NON-EXTENDED
-* IF THEY DON'T WANT EXTENDED ISSUE TYPE, CONVERT TO NON-EXTENDED
+* IF THEY DON'T WANT EXTENDED ISSUE TYPE, CONVERT TO NON-EXTENDED,
+* UNLESS THIS FEED'S LABEL RECORD ASKED TO KEEP THIS ONE TYPE
    IF O-ISS-TYPE NOT < 'H' AND O-ISS-TYPE NOT > 'Z'
       AND O-ISS-TYPE NOT = 'Q'
-      MOVE '6' TO O-ISS-TYPE.
+      PERFORM ISS-TYPE-KEEP-CHK
+      IF NOT ISS-TYPE-KEEP-HIT
+         MOVE '6' TO O-ISS-TYPE.
 
     IF TEST-IS-EQUITY-OPTION
 * IF AN OPTION'S UNDERLYING SECURITY HAD A NEW IAD REPORTED,
@@ -1366,11 +1576,13 @@ WRITE-OUTPUT-PARA.
       MOVE HOLD-IAD TO O-OP-IAD.
 
     WRITE OUTP216-REC FROM OUTP-REC.
+    PERFORM CSV-EXTRACT-DTL.
     MOVE O-X-QSIP TO OUT-QSIP-SAVE.
     MOVE O-X-TIC TO OUT-TIC-SAVE.
     MOVE O-SIC TO OUT-SIC-SAVE.
     MOVE O-ISSUER-DESCRIP TO OUT-DESC-SAVE.
     IF NEW-REC
+   PERFORM RECON-DTL
    MOVE 'F' TO ADD-A-REC.
     MOVE 'T' TO REC-NOT-TRADED.
     MOVE 'F' TO CAP-7, NOT-OLD-TRD.
@@ -1378,6 +1590,115 @@ WRITE-OUTPUT-PARA.
 WO-EXIT.
     EXIT.
 *
+*********************************************************
+*
+RECON-DTL SECTION.
+RECON-DTL-PARA.
+* ONE LINE FOR EVERY UNMATCHED-KEY RECORD NEW-RECRD BUILT (QSIP,
+* WHICH INPUT FILE SUPPLIED THE KEY, AND WHETHER THE ISSUER
+* DESCRIPTION EVER GOT RESOLVED), SO RECONCILIATION CAN CONFIRM
+* EVERY MERGE MISMATCH WAS ACCOUNTED FOR
+    MOVE SPACES TO RECON-LINE.
+    MOVE O-X-QSIP TO RCN-QSIP.
+    IF NEW-REC-FROM-UPD
+   MOVE 'UPD' TO RCN-SOURCE
+    ELSE IF NEW-REC-FROM-TRANS
+   MOVE 'TRANS' TO RCN-SOURCE
+    ELSE
+   MOVE SPACES TO RCN-SOURCE.
+    IF O-DESCRIP-CHK EQUAL TO '9999'
+   MOVE 'UNRESOLVED' TO RCN-DESCRIP-STAT
+    ELSE
+   MOVE 'RESOLVED' TO RCN-DESCRIP-STAT.
+    MOVE RECON-LINE TO PRINT-MESS.
+    WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+RCD-EXIT.           EXIT.
+*
+*********************************************************
+*
+CSV-EXTRACT-DTL SECTION.
+CSV-EXTRACT-DTL-PARA.
+* WRITES ONE FLAT, COMMA-DELIMITED EXTRACT LINE ALONGSIDE THE 216-BYTE
+* TAPE RECORD JUST WRITTEN.  OUTP-REC'S O-EARN-IAD-SECT GROUP IS
+* REDEFINED A DIFFERENT WAY FOR EACH ISSUE TYPE, SO THE TWO TYPE-
+* SPECIFIC FIELDS BELOW ARE PICKED AND NAMED ACCORDING TO O-ISS-TYPE
+* INSTEAD OF DUMPING THE RAW, UNRESOLVABLE BYTES.
+    MOVE SPACES TO CSV-FLD-1-NAME, CSV-FLD-2-NAME.
+    MOVE SPACES TO CSV-FLD-1-VAL, CSV-FLD-2-VAL.
+    IF TEST-IS-BOND
+   MOVE 'MOODY-RATE' TO CSV-FLD-1-NAME
+   MOVE O-MOODY-RATE TO CSV-FLD-1-VAL
+   MOVE 'SNP-BD' TO CSV-FLD-2-NAME
+   MOVE O-SNP-BD TO CSV-FLD-2-VAL
+      ELSE IF TEST-IS-EQUITY-OPTION
+   MOVE 'UND-STK-PRC' TO CSV-FLD-1-NAME
+   MOVE O-UND-STK-PRICE TO RPT-ED-UND-STK-PRICE
+   MOVE RPT-ED-UND-STK-PRICE TO CSV-FLD-1-VAL
+   MOVE 'OP-IAD' TO CSV-FLD-2-NAME
+   MOVE O-OP-IAD TO RPT-ED-OP-IAD
+   MOVE RPT-ED-OP-IAD TO CSV-FLD-2-VAL
+      ELSE IF TEST-IS-FUTURE
+   MOVE 'CASH-PRICE' TO CSV-FLD-1-NAME
+   MOVE O-FUT-CASH-PRICE TO RPT-ED-FUT-CASH-PRICE
+   MOVE RPT-ED-FUT-CASH-PRICE TO CSV-FLD-1-VAL
+   MOVE 'OPEN-INT' TO CSV-FLD-2-NAME
+   MOVE O-FUT-OPEN-INTEREST TO CSV-FLD-2-VAL
+      ELSE IF TEST-IS-STOCK
+   MOVE 'SHRS-OUT' TO CSV-FLD-1-NAME
+   MOVE O-SHRS-OUT TO CSV-FLD-1-VAL
+   MOVE 'IAD' TO CSV-FLD-2-NAME
+   MOVE O-IAD TO RPT-ED-IAD
+   MOVE RPT-ED-IAD TO CSV-FLD-2-VAL.
+    MOVE O-X-QSIP TO CSV-QSIP.
+    MOVE O-X-TIC TO CSV-TIC.
+    MOVE O-ISS-TYPE TO CSV-ISS-TYPE.
+    MOVE O-ISS-ST TO CSV-ISS-ST.
+    MOVE O-ISSUER-DESCRIP TO CSV-DESCRIP.
+    MOVE O-PRICE-DT TO CSV-PRICE-DT.
+* FUTURES CARRY THEIR TRUE PRICES IN THE *4 REDEFINES WHEN
+* O-FUT-DP4-CD IS '4' (SEE FUTURE-REC-PROC-PARA)
+    IF TEST-IS-FUTURE AND O-FUT-DP4-CD EQUAL TO '4'
+   MOVE O-CLOSE4 TO RPT-ED-PRC4
+   MOVE RPT-ED-PRC4 TO CSV-CLOSE
+   MOVE O-HIGH4 TO RPT-ED-PRC4
+   MOVE RPT-ED-PRC4 TO CSV-HIGH
+   MOVE O-LOW4 TO RPT-ED-PRC4
+   MOVE RPT-ED-PRC4 TO CSV-LOW
+   MOVE O-ADJ-PREV-CLOSE4 TO RPT-ED-PRC4
+   MOVE RPT-ED-PRC4 TO CSV-ADJ-PREV-CLOSE
+    ELSE
+   MOVE O-CLOSE TO RPT-ED-PRC
+   MOVE RPT-ED-PRC TO CSV-CLOSE
+   MOVE O-HIGH TO RPT-ED-PRC
+   MOVE RPT-ED-PRC TO CSV-HIGH
+   MOVE O-LOW TO RPT-ED-PRC
+   MOVE RPT-ED-PRC TO CSV-LOW
+   MOVE O-ADJ-PREV-CLOSE TO RPT-ED-PRC
+   MOVE RPT-ED-PRC TO CSV-ADJ-PREV-CLOSE.
+    MOVE CSV-FLD-1-NAME TO CSV-OUT-FLD-1-NAME.
+    MOVE CSV-FLD-1-VAL TO CSV-OUT-FLD-1-VAL.
+    MOVE CSV-FLD-2-NAME TO CSV-OUT-FLD-2-NAME.
+    MOVE CSV-FLD-2-VAL TO CSV-OUT-FLD-2-VAL.
+    WRITE CSV-EXTRACT-REC FROM CSV-EXTRACT-LINE.
+CED-EXIT.           EXIT.
+*
+*********************************************************
+*
+ISS-TYPE-KEEP-CHK SECTION.
+ISS-TYPE-KEEP-CHK-PARA.
+* SEE IF O-ISS-TYPE APPEARS IN THIS FEED'S ISS-TYPE-KEEP-LIST, SO
+* THE CALLER KNOWS TO LEAVE IT EXTENDED INSTEAD OF COLLAPSING IT
+    MOVE 'F' TO ISS-TYPE-KEEP-FOUND.
+    MOVE 1 TO K.
+ITKC-LOOP.
+    IF O-ISS-TYPE EQUAL TO ISS-TYPE-KEEP-CHAR (K)
+   MOVE 'T' TO ISS-TYPE-KEEP-FOUND
+   GO TO ITKC-EXIT
+      ELSE
+   ADD 1 TO K.
+    IF K LESS 20 GO TO ITKC-LOOP.
+ITKC-EXIT.          EXIT.
+*
 **********************************************************
 *
 TRD-RT   SECTION.
@@ -1438,42 +1759,40 @@ TRD-RT-PARA.
 *  BID/ASK OR MODEL PRICES USE BID (O-LOW)
          NOT EQUAL TO 0
          COMPUTE O-BD-CUR-YLD =
-         ((O-COUP-RATE * 100.          0) / O-LOW)
+         ((O-COUP-RATE * 100.0) / O-LOW)
       ELSE IF O-TRD-TYPE EQUAL TO '9'
          IF O-VOL EQUAL TO 0 AND O-LOW NOT EQUAL TO 0
 *  UNTRADED WITH BID/ASK USE OLD BID (O-LOW)
         COMPUTE O-BD-CUR-YLD ROUNDED =
-            ((O-COUP-RATE * 100.          0) / O-LOW)
+            ((O-COUP-RATE * 100.0) / O-LOW)
          ELSE IF O-CLOSE NOT EQUAL TO 0
 *  OTHER UNTRADED USE CLOSE
         COMPUTE O-BD-CUR-YLD ROUNDED =
-            ((O-COUP-RATE * 100.          0) / O-CLOSE)
+            ((O-COUP-RATE * 100.0) / O-CLOSE)
          ELSE
 *  IF NO BID OR CLOSE, WRITE ERROR
         MOVE 0 TO O-BD-CUR-YLD
         MOVE +26 TO M
         PERFORM WRITE-MESS
-        MOVE O-X-QSIP TO O-ERR-QSIP
-        MOVE ERR-LINE-2 TO PRINT-LINE
-        WRITE PRINT-REC AFTER ADVANCING 1 LINES
+        MOVE 'LISTED, NO BID OR CLOSE' TO ZY-REASON
+        PERFORM ZY-EXCP
       ELSE IF O-VOL EQUAL TO 0 AND
 * IF TRADE TYPE NO '8', 'A', '9', AND NOT '0', USE BID (O-LOW)
           O-TRD-TYPE NOT EQUAL TO '0' AND
           O-LOW NOT EQUAL TO 0
           COMPUTE O-BD-CUR-YLD ROUNDED =
-             ((O-COUP-RATE * 100.          0) / O-LOW)
+             ((O-COUP-RATE * 100.0) / O-LOW)
       ELSE IF O-CLOSE NOT EQUAL TO 0
 * IF TRADE TYPE '0' AND HAVE CLOSE, USE CLOSE
          COMPUTE O-BD-CUR-YLD ROUNDED =
-         ((O-COUP-RATE * 100.          0) / O-CLOSE)
+         ((O-COUP-RATE * 100.0) / O-CLOSE)
       ELSE
 * IF TRADE TYPE '0' AND NO CLOSE, PRINT ERROR
          MOVE 0 TO O-BD-CUR-YLD
          MOVE +26 TO M
          PERFORM WRITE-MESS
-         MOVE O-X-QSIP TO O-ERR-QSIP
-         MOVE ERR-LINE-2 TO PRINT-LINE
-         WRITE PRINT-REC AFTER ADVANCING 1 LINES
+         MOVE 'TRADE TYPE 0, NO CLOSE' TO ZY-REASON
+         PERFORM ZY-EXCP
    ELSE IF O-X-CD EQUAL TO 'N' OR 'O' OR 'P' OR
                'S' OR 'X'
 *  NON-LISTED BONDS GET YIELD AS FOLLOWS
@@ -1481,23 +1800,22 @@ TRD-RT-PARA.
          O-ADJ-PREV-CLOSE NOT EQUAL TO 0
 *  IF UNTRADED, USE ADJUSTED PREVIOUS CLOSE
          COMPUTE O-BD-CUR-YLD =
-       ((O-COUP-RATE * 100.          0) / O-ADJ-PREV-CLOSE)
+       ((O-COUP-RATE * 100.0) / O-ADJ-PREV-CLOSE)
       ELSE IF O-LOW NOT EQUAL TO 0
 *  IF TRADED AND HAVE BID (O-LOW), USE BID
         COMPUTE O-BD-CUR-YLD = ((O-COUP-RATE
-* 100.          0) / O-LOW)
+* 100.0) / O-LOW)
       ELSE IF O-CLOSE NOT EQUAL TO 0
 *  NO BID, SO USE CLOSE
         COMPUTE O-BD-CUR-YLD =
-           ((O-COUP-RATE * 100.          0) / O-CLOSE)
+           ((O-COUP-RATE * 100.0) / O-CLOSE)
       ELSE
 *  NO BID, NO CLOSE, PRINT ERROR
          MOVE 0 TO O-BD-CUR-YLD
          MOVE +26 TO M
          PERFORM WRITE-MESS
-         MOVE O-X-QSIP TO O-ERR-QSIP
-         MOVE ERR-LINE-2 TO PRINT-LINE
-         WRITE PRINT-REC AFTER ADVANCING 1 LINES
+         MOVE 'NON-LISTED, NO BID OR CLOSE' TO ZY-REASON
+         PERFORM ZY-EXCP
       ELSE
          NEXT SENTENCE
    ELSE
@@ -1519,6 +1837,21 @@ TRD-RT-PARA.
 TT-EXIT.           EXIT.
 *
 **********************************************************
+*
+ZY-EXCP SECTION.
+ZY-EXCP-PARA.
+* WRITE ONE ZERO-YIELD BOND EXCEPTION LINE (QSIP, TRADE TYPE,
+* X-CD, REASON).  THE CALLER MOVES THE REASON TEXT INTO ZY-REASON
+* BEFORE PERFORMING THIS PARAGRAPH.
+    MOVE SPACES TO ZY-EXCP-LINE.
+    MOVE O-X-QSIP TO ZY-QSIP.
+    MOVE O-TRD-TYPE TO ZY-TRD-TYPE.
+    MOVE O-X-CD TO ZY-X-CD.
+    MOVE ZY-REASON TO ZY-OUT-REASON.
+    WRITE ZY-EXCP-REC FROM ZY-EXCP-LINE.
+ZYE-EXIT.           EXIT.
+*
+**********************************************************
 ****       TRANS-UPD-OLD SUBROUTINES      ****
 **********************************************************
 *
@@ -1597,9 +1930,21 @@ IAD-6-PARA.
     ELSE
    MOVE '7' TO W-IAD-FOOT
    COMPUTE W-IAD = (W-IAD / 10).
+    MOVE O-IAD TO RPT-ED-IAD.
+    MOVE RPT-ED-IAD TO CA-OLD-VAL.
     MOVE W-IAD-FOOT TO O-IAD-FOOT.
     MOVE W-IAD      TO O-IAD.
+    MOVE O-IAD TO RPT-ED-IAD.
+    MOVE RPT-ED-IAD TO CA-NEW-VAL.
+    MOVE 'IAD' TO CA-FIELD.
+    PERFORM CAP-AUDIT.
+    MOVE O-ERN-PER-SHR TO RPT-ED-EPS.
+    MOVE RPT-ED-EPS TO CA-OLD-VAL.
     MOVE C-EPS TO O-ERN-PER-SHR.
+    MOVE O-ERN-PER-SHR TO RPT-ED-EPS.
+    MOVE RPT-ED-EPS TO CA-NEW-VAL.
+    MOVE 'EPS' TO CA-FIELD.
+    PERFORM CAP-AUDIT.
     MOVE C-EPS-IND TO O-NEG-IND.
     MOVE C-12M-END-DT TO O-END12-DT.
 * SAVE THE LATEST IAD UPDATE TO PUT IN OPTIONS RECORDS
@@ -1612,9 +1957,19 @@ RECAP-7-PARA.
     IF O-ISS-TYPE EQUAL TO 'B' OR 'C' OR 'D'
 *  OPTIONS AND FUTURES DON'T HAVE CAP 7'S, SO SKIP ANY U GET
    GO TO R-7-EXIT.
+    MOVE O-SHRS-OUT TO CA-OLD-VAL.
     MOVE C-SHRS-OUT   TO O-SHRS-OUT.
+    MOVE O-SHRS-OUT TO CA-NEW-VAL.
+    MOVE 'SHRS-OUT' TO CA-FIELD.
+    PERFORM CAP-AUDIT.
+    MOVE O-ADJ-FACT TO RPT-ED-ADJ-FACT.
+    MOVE RPT-ED-ADJ-FACT TO CA-OLD-VAL.
     MOVE C-ADJ-FAC    TO O-ADJ-FACT.
-    IF C-ADJ-FAC NOT EQUAL TO 1.          0
+    MOVE O-ADJ-FACT TO RPT-ED-ADJ-FACT.
+    MOVE RPT-ED-ADJ-FACT TO CA-NEW-VAL.
+    MOVE 'ADJ-FACT' TO CA-FIELD.
+    PERFORM CAP-AUDIT.
+    IF C-ADJ-FAC NOT EQUAL TO 1.0
    MOVE 'T' TO CAP-7
     ELSE
    NEXT SENTENCE.
@@ -1626,16 +1981,36 @@ TRD-REV-9   SECTION.
 TRD-REV-9-PARA.
     MOVE C-ISS-TYPE TO TEST-ISS-TYPE.
     IF TEST-IS-BOND
+   MOVE O-SNP-BD TO CA-OLD-VAL
    MOVE C-SNP-BD-RATE TO O-SNP-BD
+   MOVE O-SNP-BD TO CA-NEW-VAL
+   MOVE 'SNP-RATE' TO CA-FIELD
+   PERFORM CAP-AUDIT
+   MOVE O-MOODY-RATE TO CA-OLD-VAL
    MOVE C-MOODY-FIN-QL TO O-MOODY-RATE
+   MOVE O-MOODY-RATE TO CA-NEW-VAL
+   MOVE 'MOODY-RATE' TO CA-FIELD
+   PERFORM CAP-AUDIT
    MOVE C-TRANS-CD TO O-BD-TRANS-CD
    IF C-BOND-FORM EQUAL '9'
       NEXT SENTENCE
    ELSE
+      MOVE O-BOND-FORM TO CA-OLD-VAL
       MOVE C-BOND-FORM TO O-BOND-FORM
+      MOVE O-BOND-FORM TO CA-NEW-VAL
+      MOVE 'BOND-FORM' TO CA-FIELD
+      PERFORM CAP-AUDIT
     ELSE IF TEST-IS-STOCK
+   MOVE O-SNP-RATE TO CA-OLD-VAL
    MOVE C-SNP-BD-RATE  TO O-SNP-RATE
+   MOVE O-SNP-RATE TO CA-NEW-VAL
+   MOVE 'SNP-RATE' TO CA-FIELD
+   PERFORM CAP-AUDIT
+   MOVE O-MRG-IND TO CA-OLD-VAL
    MOVE C-MARG-IND TO O-MRG-IND
+   MOVE O-MRG-IND TO CA-NEW-VAL
+   MOVE 'MRG-IND' TO CA-FIELD
+   PERFORM CAP-AUDIT
    MOVE C-TRANS-CD TO O-DIV2-TRANS-CD(2)
     ELSE IF TEST-IS-OPTION
    MOVE C-TRD-UNT-ST  TO O-TRD-UN-ST
@@ -1648,7 +2023,24 @@ CAP-SEC-ERROR-PARA.
     MOVE +14 TO M.
     PERFORM WRITE-MESS.
     PERFORM SHOW-QSIP.
-    MOVE 2 TO BAD-NEWS.
+    PERFORM CHECK-PROBS.
+*
+*********************************************************
+*
+CAP-AUDIT SECTION.
+CAP-AUDIT-PARA.
+* WRITE ONE CAPITALIZATION-CHANGE AUDIT LINE (QSIP, CAP SECTION
+* NUMBER, FIELD, OLD VALUE, NEW VALUE).  THE CALLER MOVES THE
+* FIELD NAME AND OLD/NEW VALUES INTO CA-FIELD/CA-OLD-VAL/CA-NEW-VAL
+* BEFORE PERFORMING THIS PARAGRAPH.
+    MOVE SPACES TO CAP-AUDIT-LINE.
+    MOVE O-X-QSIP TO CA-QSIP.
+    MOVE C-CAP-SECT TO CA-SECT-NUM.
+    MOVE CA-FIELD TO CA-OUT-FIELD.
+    MOVE CA-OLD-VAL TO CA-OUT-OLD.
+    MOVE CA-NEW-VAL TO CA-OUT-NEW.
+    WRITE CAP-AUDIT-REC FROM CAP-AUDIT-LINE.
+CA-EXIT.           EXIT.
 *
 *********************************************************
 *
@@ -1660,7 +2052,7 @@ STAT-CON-PARA.
    MOVE 0 TO STAT-CON-CNT
    MOVE +15 TO M   PERFORM WRITE-MESS
    PERFORM SHOW-QSIP
-   MOVE 2   TO BAD-NEWS
+   PERFORM CHECK-PROBS
    GO TO STAT-CON-EXIT
     ELSE IF UC-CON-IND = 1
    MOVE UC-ISSUER-1 TO O-ISSUER-1
@@ -1685,12 +2077,25 @@ STAT-CON-PARA.
       MOVE UC-BOND-FORM TO O-BOND-FORM
     ELSE
    MOVE +13 TO M  PERFORM WRITE-MESS
-   MOVE 2   TO BAD-NEWS
+   PERFORM CHECK-PROBS
    PERFORM SHOW-QSIP.
 STAT-CON-EXIT.           EXIT.
 *
 *********************************************************
 *
+CHECK-PROBS SECTION.
+CHECK-PROBS-PARA.
+* COUNT A SOFT ERROR (BAD-NEWS = 2) AGAINST THE JOB'S PROBLEM
+* TOTAL, AND ABORT THE RUN ONCE THAT TOTAL PASSES 100
+    MOVE 2 TO BAD-NEWS.
+    ADD +1 TO PROB-CNT.
+    IF PROB-CNT GREATER 100
+   MOVE +25 TO M   PERFORM WRITE-MESS
+   MOVE 1 TO BAD-NEWS.
+CHP-EXIT.           EXIT.
+*
+*********************************************************
+*
 STAT-CHNG SECTION.
 STAT-CHNG-PARA.
     MOVE O-ISS-TYPE TO TEST-ISS-TYPE.
@@ -1746,6 +2151,7 @@ PROC-TRANS-PARA.
 * THIS CUSIP WAS NOT ON THE INPUT 216 FILE, SO MAKE A
 * SKELETON RECORD
    MOVE T-X-QSIP TO O-X-QSIP
+   MOVE 'T' TO NEW-REC-SRC
    PERFORM NEW-RECRD
    ADD +1 TO NSC-CNT.
 *
@@ -1928,9 +2334,11 @@ PRICE-REC-PROC-PARA.
           (T-TRD-TYPE EQUAL TO '9')
       PERFORM PRICE-CAL
       PERFORM TRD-APC
+      PERFORM PRICE-MOVE-CHK
    ELSE
       PERFORM TRD-APC
-      PERFORM PRICE-CAL.
+      PERFORM PRICE-CAL
+      PERFORM PRICE-MOVE-CHK.
     ADD 1 TO PR-CNT.
 PRP-EXIT.           EXIT.
 *
@@ -2132,6 +2540,54 @@ PCS-EXIT.           EXIT.
 *
 *********************************************************
 *
+PRICE-MOVE-CHK SECTION.
+PRICE-MOVE-CHK-PARA.
+* FLAG A DAY-OVER-DAY MOVE BIGGER THAN PMV-PCT-THRESH PERCENT ON
+* THE NEW CLOSE, HIGH, OR LOW VERSUS THE ADJUSTED PREVIOUS CLOSE
+    IF O-ADJ-PREV-CLOSE EQUAL TO 0
+   GO TO PMC-EXIT.
+    MOVE O-CLOSE TO PMV-NEW-PRICE.
+    MOVE 'CLOSE' TO PMV-FIELD.
+    PERFORM PMV-CHK-ONE.
+    MOVE O-HIGH TO PMV-NEW-PRICE.
+    MOVE 'HIGH' TO PMV-FIELD.
+    PERFORM PMV-CHK-ONE.
+    MOVE O-LOW TO PMV-NEW-PRICE.
+    MOVE 'LOW' TO PMV-FIELD.
+    PERFORM PMV-CHK-ONE.
+PMC-EXIT.           EXIT.
+*
+*********************************************************
+*
+PMV-CHK-ONE SECTION.
+PMV-CHK-ONE-PARA.
+    IF PMV-NEW-PRICE NOT LESS O-ADJ-PREV-CLOSE
+   COMPUTE PMV-DIFF = PMV-NEW-PRICE - O-ADJ-PREV-CLOSE
+    ELSE
+   COMPUTE PMV-DIFF = O-ADJ-PREV-CLOSE - PMV-NEW-PRICE.
+    COMPUTE PMV-PCT ROUNDED = (PMV-DIFF * 100) / O-ADJ-PREV-CLOSE.
+    IF PMV-PCT GREATER PMV-PCT-THRESH
+   PERFORM PMV-EXCP.
+PCO-EXIT.           EXIT.
+*
+*********************************************************
+*
+PMV-EXCP SECTION.
+PMV-EXCP-PARA.
+    MOVE SPACES TO PMV-EXCP-LINE.
+    MOVE O-X-QSIP TO PMV-QSIP.
+    MOVE PMV-FIELD TO PMV-OUT-FIELD.
+    MOVE O-ADJ-PREV-CLOSE TO RPT-ED-PRC.
+    MOVE RPT-ED-PRC TO PMV-OUT-OLD.
+    MOVE PMV-NEW-PRICE TO RPT-ED-PRC.
+    MOVE RPT-ED-PRC TO PMV-OUT-NEW.
+    MOVE PMV-PCT TO RPT-ED-PMV-PCT.
+    MOVE RPT-ED-PMV-PCT TO PMV-OUT-PCT.
+    WRITE PMV-EXCP-REC FROM PMV-EXCP-LINE.
+PME-EXIT.           EXIT.
+*
+*********************************************************
+*
 BA-REC-PROC SECTION.
 BA-REC-PROC-PARA.
 * PROCESS OPTION BID-ASK RECORDS
@@ -2222,13 +2678,37 @@ REG-BOND-PROC SECTION.
 REG-BOND-PROC-PARA.
     MOVE '00000' TO REV-WORD.
     ADD 1 TO RB-CNT.
-    IF  (R-PMT-MTD NOT EQUAL TO O-BD-PMT-MTD) OR
-    (R-PMT-CD  NOT EQUAL TO O-BD-PMT-CD ) OR
-    (R-TX-BS-CD NOT EQUAL TO O-BD-TX-BS-CD)
+    IF  (R-PMT-MTD NOT EQUAL TO O-BD-PMT-MTD)
+    MOVE 'PMT-MTD' TO REV-DTL-FIELD
+    MOVE O-BD-PMT-MTD TO REV-DTL-OLD
+    MOVE R-PMT-MTD TO REV-DTL-NEW
+    PERFORM REV-DTL
+    MOVE '1' TO REV-IND (1).
+    IF  (R-PMT-CD  NOT EQUAL TO O-BD-PMT-CD )
+    MOVE 'PMT-CD' TO REV-DTL-FIELD
+    MOVE O-BD-PMT-CD TO REV-DTL-OLD
+    MOVE R-PMT-CD TO REV-DTL-NEW
+    PERFORM REV-DTL
+    MOVE '1' TO REV-IND (1).
+    IF  (R-TX-BS-CD NOT EQUAL TO O-BD-TX-BS-CD)
+    MOVE 'TX-BS-CD' TO REV-DTL-FIELD
+    MOVE O-BD-TX-BS-CD TO REV-DTL-OLD
+    MOVE R-TX-BS-CD TO REV-DTL-NEW
+    PERFORM REV-DTL
     MOVE '1' TO REV-IND (1).
     IF  (R-INT-PMT  NOT EQUAL TO O-BD-INT-PMT)
+    MOVE 'INT-PMT' TO REV-DTL-FIELD
+    MOVE O-BD-INT-PMT TO RPT-ED-INT-PMT
+    MOVE RPT-ED-INT-PMT TO REV-DTL-OLD
+    MOVE R-INT-PMT TO RPT-ED-INT-PMT
+    MOVE RPT-ED-INT-PMT TO REV-DTL-NEW
+    PERFORM REV-DTL
     MOVE '1' TO REV-IND (2).
     IF  (R-TRANS-CD NOT EQUAL TO O-BD-TRANS-CD)
+    MOVE 'TRANS-CD' TO REV-DTL-FIELD
+    MOVE O-BD-TRANS-CD TO REV-DTL-OLD
+    MOVE R-TRANS-CD TO REV-DTL-NEW
+    PERFORM REV-DTL
     MOVE '1' TO REV-IND (3).
     MOVE R-ECODE    TO O-BD-ECODE.
     MOVE R-ISS-TYPE TO O-ISS-TYPE.
@@ -2244,6 +2724,10 @@ REG-BOND-PROC-PARA.
     MOVE R-REC-Y  TO WS-D-YY.
     PERFORM TRANS-DT-FIX.
     IF  (WS-DT-N NOT EQUAL TO O-BD-REC-DT)
+         MOVE 'REC-DT' TO REV-DTL-FIELD
+         MOVE O-BD-REC-DT TO REV-DTL-OLD
+         MOVE WS-DT-N TO REV-DTL-NEW
+         PERFORM REV-DTL
          MOVE '1' TO REV-IND (3).
     MOVE WS-DT-N TO O-BD-REC-DT.
     MOVE R-PMT-MM TO WS-D-MM.
@@ -2251,6 +2735,10 @@ REG-BOND-PROC-PARA.
     MOVE R-PMT-Y  TO WS-D-YY.
     PERFORM TRANS-DT-FIX.
     IF  (WS-DT-N NOT EQUAL TO O-BD-PMT-DT)
+         MOVE 'PMT-DT' TO REV-DTL-FIELD
+         MOVE O-BD-PMT-DT TO REV-DTL-OLD
+         MOVE WS-DT-N TO REV-DTL-NEW
+         PERFORM REV-DTL
          MOVE '1' TO REV-IND (4).
     MOVE WS-DT-N TO O-BD-PMT-DT.
     IF R-ECODE EQUAL TO '3' PERFORM FIND-REV-CODE
@@ -2259,6 +2747,24 @@ RBP-EXIT.           EXIT.
 *
 *********************************************************
 *
+REV-DTL SECTION.
+REV-DTL-PARA.
+* DETAIL LINE FOR ONE CHANGED BOND REVISION FIELD.  THE CALLER
+* MOVES THE FIELD NAME AND OLD/NEW VALUES INTO REV-DTL-FIELD/
+* REV-DTL-OLD/REV-DTL-NEW BEFORE PERFORMING THIS PARAGRAPH.  THIS
+* IS IN ADDITION TO THE SINGLE-LETTER O-BD-RV-IND CODE FOUND BY
+* FIND-REV-CODE, NOT A REPLACEMENT FOR IT.
+    MOVE SPACES TO PRINT-REC.
+    MOVE O-X-QSIP TO RDL-QSIP.
+    MOVE REV-DTL-FIELD TO RDL-FIELD.
+    MOVE REV-DTL-OLD TO RDL-OLD.
+    MOVE REV-DTL-NEW TO RDL-NEW.
+    MOVE REV-DTL-LINE TO PRINT-MESS.
+    WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+RVD-EXIT.           EXIT.
+*
+*********************************************************
+*
 FIND-REV-CODE SECTION.
 FIND-REV-CODE-PARA.
     MOVE 1 TO J.
@@ -2284,7 +2790,7 @@ CHK-COM-DIV-PARA.
 * THE CUSIP MATCHES AND THIS IS A CASH DIVIDEND
    IF COM-OPT-DIV-SECT-NUM (P) NOT EQUAL TO '1' AND '2'
 * BAD DIV SECTION NUMBER, REPORT ERROR
-       MOVE 2 TO BAD-NEWS
+       PERFORM CHECK-PROBS
        MOVE +16 TO M   PERFORM WRITE-MESS
        PERFORM SHOW-QSIP
    ELSE
@@ -2340,7 +2846,7 @@ CD-EXIT.           EXIT.
 DIV-REC-PROC SECTION.
 DIV-REC-PROC-PARA.
     IF D-DIV-SECT-NUM (P) NOT EQUAL TO '1' AND '2'
-    MOVE 2 TO BAD-NEWS
+    PERFORM CHECK-PROBS
     MOVE +16 TO M   PERFORM WRITE-MESS
     PERFORM SHOW-QSIP
     GO TO DRP-EXIT.
@@ -2571,4 +3077,3 @@ PT-PRINT-PARA.
 *********************************************************
 ******************* END OF PROGRAM **********************
 *********************************************************
-    z g}#
\ No newline at end of file
